@@ -0,0 +1,22 @@
+//CONDRECN JOB (ACCTNO),'D LOMBARDI',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CONDRECN -- ONE-TIME BOOTSTRAP FOR THE CONDJOB RECONCILIATION
+//*             CONTROL FILE
+//*
+//* RUN THIS JOB ONCE, BEFORE CONDJOB IS FIRST SCHEDULED, TO
+//* CATALOG AN EMPTY CDRECNF DATA SET. CONDJOB EXPECTS THIS DATA
+//* SET TO ALREADY EXIST (DISP=OLD) SO IT CAN CARRY EACH DAY'S
+//* PASS/FAIL TOTALS FORWARD TO THE NEXT RUN. THE FIRST RUN OF
+//* CONDJOB AGAINST AN EMPTY CDRECNF FINDS NO PRIOR TOTALS AND
+//* SIMPLY SKIPS THE RECONCILIATION CHECK FOR THAT ONE RUN.
+//*
+//* MAINTENANCE HISTORY.
+//*     08/09/2026  DL   ORIGINAL BOOTSTRAP JOB.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IEFBR14
+//CDRECNF  DD  DSN=PROD.CONDITIONALS.DAILY.RECONFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=14)
+//
