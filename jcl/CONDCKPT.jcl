@@ -0,0 +1,28 @@
+//CONDCKPT JOB (ACCTNO),'D LOMBARDI',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CONDCKPT -- ONE-TIME BOOTSTRAP FOR THE CONDJOB CHECKPOINT
+//*             DATA SET
+//*
+//* RUN THIS JOB ONCE, BEFORE CONDJOB IS FIRST SCHEDULED, TO
+//* CATALOG AN EMPTY CDCKPTF DATA SET. CONDJOB EXPECTS THIS DATA
+//* SET TO ALREADY EXIST (DISP=OLD) SO IT CAN SURVIVE AN ABEND OF
+//* THAT JOB AND STILL BE THERE FOR A RESTART. DO NOT RERUN THIS
+//* JOB ONCE CONDJOB HAS RUN AGAINST REAL DATA -- IT WOULD WIPE
+//* OUT A CHECKPOINT LEFT BY AN ABENDED RUN.
+//*
+//* MAINTENANCE HISTORY.
+//*     08/09/2026  DL   ORIGINAL BOOTSTRAP JOB.
+//*     08/09/2026  DL   WIDENED LRECL FROM 7 TO 56 -- THE CHECKPOINT
+//*                      RECORD NOW CARRIES THE PASS/REVIEW/FAIL/
+//*                      EXCEPTION/NEG-ERROR/CLASS-REJECT/BAD-COUNT-
+//*                      REJECT COUNTERS ALONGSIDE THE RECORD COUNT SO
+//*                      A RESTART PICKS UP THE PRIOR RUN'S TOTALS
+//*                      INSTEAD OF RESETTING THEM TO ZERO.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IEFBR14
+//CDCKPTF  DD  DSN=PROD.CONDITIONALS.DAILY.CKPTFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=56)
+//
