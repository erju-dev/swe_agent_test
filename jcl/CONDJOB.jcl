@@ -0,0 +1,102 @@
+//CONDJOB  JOB (ACCTNO),'D LOMBARDI',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* CONDJOB -- DAILY CONDITIONALS SCORING RUN
+//*
+//* SCORES THE OVERNIGHT TRANSACTION FILE THROUGH CONDITIONALS.
+//* CONDITIONALS CHECKPOINTS ITSELF EVERY CD-CKPT-INTERVAL RECORDS
+//* TO THE CDCKPTF DATA SET BELOW. IF THIS JOB ABENDS PARTWAY
+//* THROUGH A LARGE OVERNIGHT FILE, DO NOT TOUCH CDCKPTF -- JUST
+//* RESUBMIT THIS SAME JOB. CONDITIONALS FINDS ITS OWN LAST
+//* CHECKPOINT ON THE NEXT RUN AND SKIPS PAST THE RECORDS ALREADY
+//* SCORED, SO THERE IS NO JCL RESTART= OR CHECKID= TO SET AND NO
+//* RISK OF DOUBLE-POSTING. CDCKPTF IS EMPTIED BY THE PROGRAM ON A
+//* NORMAL END OF JOB, SO A CLEAN RUN ALWAYS STARTS FROM RECORD 1.
+//*
+//* CDCKPTF MUST ALREADY BE CATALOGED BEFORE THE FIRST RUN OF THIS
+//* JOB (SEE THE ONE-TIME BOOTSTRAP JOB CONDCKPT IN THIS SAME
+//* LIBRARY). DO NOT ADD DISP=NEW HERE -- THE DATA SET HAS TO
+//* SURVIVE AN ABEND OF THIS STEP SO THE RESTART CAN FIND IT.
+//*
+//* CDRECNF CARRIES TODAY'S PASS/FAIL TOTALS FORWARD SO TOMORROW'S
+//* RUN CAN RECONCILE AGAINST THEM. IT MUST ALSO ALREADY BE
+//* CATALOGED BEFORE THE FIRST RUN OF THIS JOB (SEE THE ONE-TIME
+//* BOOTSTRAP JOB CONDRECN IN THIS SAME LIBRARY) AND MUST NOT BE
+//* DISP=NEW HERE FOR THE SAME REASON AS CDCKPTF.
+//*
+//* CDHOLDF, CDERRF, CDEXCF, CDAUDF AND CDFAILF MUST ALSO ALREADY BE
+//* CATALOGED BEFORE THE FIRST RUN OF THIS JOB (SEE THE ONE-TIME
+//* BOOTSTRAP JOB CONDWORK IN THIS SAME LIBRARY). THEY ARE DISP=OLD,
+//* NOT DISP=NEW, FOR THE SAME RESTART-SURVIVAL REASON AS CDCKPTF --
+//* BUT UNLIKE CDCKPTF THEY ALSO HAVE TO RESET THEMSELVES EVERY
+//* ORDINARY (NON-RESTART) DAY, WHICH DISP=OLD GIVES YOU FOR FREE:
+//* CONDITIONALS' OPEN OUTPUT ON A DISP=OLD SEQUENTIAL DATA SET
+//* REPOSITIONS TO THE BEGINNING (SAME AS DISP=NEW WOULD), WHILE ITS
+//* OPEN EXTEND ON A RESTART STILL POSITIONS TO THE END REGARDLESS OF
+//* THE JCL DISPOSITION. DO NOT CHANGE THESE TO DISP=MOD -- MOD
+//* POSITIONS AT END OF DATA FOR OPEN OUTPUT JUST AS IT DOES FOR OPEN
+//* EXTEND, WHICH WOULD MAKE EVERY "FRESH" RUN APPEND TO INSTEAD OF
+//* REPLACE THE PRIOR DAY'S HOLD QUEUE, ERROR FILE, EXCEPTIONS
+//* REPORT, AUDIT LOG AND FAIL EXTRACT.
+//*
+//* MAINTENANCE HISTORY.
+//*     08/09/2026  DL   ORIGINAL JOB STREAM.
+//*     08/09/2026  DL   ADDED CDAUDF AND CDFAILF DD STATEMENTS --
+//*                      THESE DDNAMES WERE ADDED TO CONDITIONALS
+//*                      AFTER THIS JOB STREAM WAS ORIGINALLY WRITTEN
+//*                      AND HAD BEEN MISSING FROM IT UNTIL NOW.
+//*     08/09/2026  DL   ADDED CDRECNF FOR THE NEW RECONCILIATION
+//*                      STEP.
+//*     08/09/2026  DL   CHANGED CDHOLDF, CDERRF, CDEXCF, CDAUDF AND
+//*                      CDFAILF FROM DISP=(NEW,CATLG,DELETE) TO
+//*                      DISP=(MOD,CATLG,CATLG) -- THE OLD ABNORMAL
+//*                      DISPOSITION DELETED ALL FIVE DATA SETS ON ANY
+//*                      ABEND, WHICH DEFEATED THE RESUBMISSION-SAFETY
+//*                      THIS JOB DOCUMENTS ABOVE. CONDITIONALS NOW
+//*                      OPENS THEM EXTEND ON A RESTART, SO MOD LETS
+//*                      THEM SURVIVE BOTH A NORMAL RESUBMIT AND
+//*                      WHATEVER PARTIAL OUTPUT AN ABEND LEFT BEHIND.
+//*     08/09/2026  DL   CHANGED CDHOLDF, CDERRF, CDEXCF, CDAUDF AND
+//*                      CDFAILF AGAIN, THIS TIME FROM DISP=MOD TO
+//*                      DISP=OLD, AND ADDED THE ONE-TIME CONDWORK
+//*                      BOOTSTRAP JOB THEY NOW REQUIRE. MOD TURNED
+//*                      OUT TO POSITION AT END OF DATA FOR OPEN
+//*                      OUTPUT JUST AS IT DOES FOR OPEN EXTEND, SO
+//*                      EVERY ORDINARY DAY'S RUN WAS SILENTLY
+//*                      APPENDING TO, NOT REPLACING, THE PRIOR DAY'S
+//*                      OUTPUT ON ALL FIVE FILES. OLD GIVES OPEN
+//*                      OUTPUT THE FRESH-START BEHAVIOR THESE FILES
+//*                      NEED WHILE STILL LETTING OPEN EXTEND APPEND
+//*                      CORRECTLY ON A RESTART.
+//*     08/09/2026  DL   CORRECTED THE LRECL ON CDHOLDF, CDERRF,
+//*                      CDEXCF, CDAUDF AND CDFAILF TO MATCH THE
+//*                      ACTUAL RECORD LENGTHS CONDITIONALS WRITES
+//*                      (43/53/66/60/43) -- THEY HAD ALL BEEN LEFT AT
+//*                      A PLACEHOLDER LRECL=80, A DCB ATTRIBUTE
+//*                      CONFLICT THAT WOULD ABEND AT OPEN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CONDITIONALS
+//STEPLIB  DD  DSN=PROD.CONDITIONALS.LOADLIB,DISP=SHR
+//CDTRANF  DD  DSN=PROD.CONDITIONALS.DAILY.TRANFILE,DISP=SHR
+//CDRPTF   DD  SYSOUT=*
+//CDHOLDF  DD  DSN=PROD.CONDITIONALS.DAILY.HOLDQ,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=43)
+//CDERRF   DD  DSN=PROD.CONDITIONALS.DAILY.ERRFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=53)
+//CDEXCF   DD  DSN=PROD.CONDITIONALS.DAILY.EXCFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=66)
+//CDCKPTF  DD  DSN=PROD.CONDITIONALS.DAILY.CKPTFILE,
+//             DISP=(OLD,KEEP,KEEP)
+//CDAUDF   DD  DSN=PROD.CONDITIONALS.DAILY.AUDITLOG,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=60)
+//CDFAILF  DD  DSN=PROD.CONDITIONALS.DAILY.FAILFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=43)
+//CDRECNF  DD  DSN=PROD.CONDITIONALS.DAILY.RECONFILE,
+//             DISP=(OLD,KEEP,KEEP)
+//SYSOUT   DD  SYSOUT=*
+//
