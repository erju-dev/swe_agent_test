@@ -0,0 +1,44 @@
+//CONDWORK JOB (ACCTNO),'D LOMBARDI',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CONDWORK -- ONE-TIME BOOTSTRAP FOR THE CONDJOB DAILY WORK FILES
+//*
+//* RUN THIS JOB ONCE, BEFORE CONDJOB IS FIRST SCHEDULED, TO
+//* CATALOG EMPTY CDHOLDF, CDERRF, CDEXCF, CDAUDF AND CDFAILF DATA
+//* SETS. CONDJOB EXPECTS THESE DATA SETS TO ALREADY EXIST
+//* (DISP=OLD) SO A RESTART CAN OPEN THEM EXTEND AND FIND WHATEVER
+//* AN ABENDED RUN ALREADY WROTE. DISP=OLD ALSO MEANS AN ORDINARY
+//* (NON-RESTART) RUN'S OPEN OUTPUT REPOSITIONS EACH DATA SET TO
+//* THE BEGINNING, SO EVERY FRESH DAY STARTS FROM AN EMPTY HOLD
+//* QUEUE, ERROR FILE, EXCEPTIONS REPORT, AUDIT LOG AND FAIL
+//* EXTRACT INSTEAD OF ACCUMULATING YESTERDAY'S ALREADY-HANDLED
+//* RECORDS.
+//*
+//* DO NOT RERUN THIS JOB ONCE CONDJOB HAS RUN AGAINST REAL DATA --
+//* IT WOULD WIPE OUT WHATEVER IS CURRENTLY ON THESE FILES.
+//*
+//* MAINTENANCE HISTORY.
+//*     08/09/2026  DL   ORIGINAL BOOTSTRAP JOB.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IEFBR14
+//CDHOLDF  DD  DSN=PROD.CONDITIONALS.DAILY.HOLDQ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=43)
+//CDERRF   DD  DSN=PROD.CONDITIONALS.DAILY.ERRFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=53)
+//CDEXCF   DD  DSN=PROD.CONDITIONALS.DAILY.EXCFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=66)
+//CDAUDF   DD  DSN=PROD.CONDITIONALS.DAILY.AUDITLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=60)
+//CDFAILF  DD  DSN=PROD.CONDITIONALS.DAILY.FAILFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=43)
+//
