@@ -1,21 +1,893 @@
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. CONDITIONALS.
-
-            DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              *> setting up places to store values
-              *> no values set yet
-              01 NUM1 PIC 9(9).
-              01 NUM2 PIC 9(9).
-              01 NUM3 PIC 9(5).
-              01 NUM4 PIX 9(6).
-              *> create a positive and a negative
-              *> number to check
-              01 NEG-NUM PIC S9(9) VALUE -1234.
-              *> create variables for testing classes
-              01 CLASS1 PIC X(9) VALUE 'ABCD '.
-              *> create statements that can be fed
-              *> into a cobol conditional
-              01 CHECK-VAL PIC 9(3).
-                88 PASS VALUES ARE 041 THRUG 100.
-                88 FAIL VALUES ARE 000 THRUG 40.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDITIONALS.
+000030     AUTHOR.        D. LOMBARDI.
+000040     INSTALLATION.  DAILY PROCESSING GROUP.
+000050     DATE-WRITTEN.  01/15/2019.
+000060     DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* REMARKS.
+000090*     SCORES INCOMING NUM1/NUM2/NUM3/NUM4/CLASS1 TRANSACTIONS
+000100*     AGAINST THE CHECK-VAL PASS/REVIEW/FAIL THRESHOLDS, ROUTES
+000110*     BORDERLINE SCORES TO A HOLD QUEUE, AND PRINTS AN
+000120*     END-OF-RUN SUMMARY.
+000130*
+000140* MAINTENANCE HISTORY.
+000150*     01/15/2019  DL   ORIGINAL CONDITIONAL-LOGIC EXERCISE.
+000160*     08/09/2026  DL   ADDED TRANSACTION FILE INPUT SO THE
+000170*                      PROGRAM CAN SCORE A FULL DAILY FILE
+000180*                      INSTEAD OF ONE HARDCODED CASE. CORRECTED
+000190*                      TWO LONGSTANDING TYPOS THAT KEPT THIS
+000200*                      MODULE FROM COMPILING (NUM4 PIC CLAUSE
+000210*                      CODED AS "PIX", AND THE CHECK-VAL 88-
+000220*                      LEVELS CODED WITH "THRUG" INSTEAD OF
+000230*                      "THRU").
+000240*     08/09/2026  DL   ADDED THE END-OF-RUN PASS/FAIL/EXCEPTION
+000250*                      SUMMARY REPORT (CDRPTF).
+000260*     08/09/2026  DL   CARVED A REVIEW TIER OUT OF THE PASS/FAIL
+000270*                      BOUNDARY ON CHECK-VAL (035 THRU 045) AND
+000280*                      ROUTED THOSE RECORDS TO A HOLD QUEUE
+000290*                      (CDHOLDF) INSTEAD OF AUTO-FAILING THEM.
+000300*     08/09/2026  DL   MOVED THE SCORING RECORD LAYOUT (NUM1-4,
+000310*                      NEG-NUM, CLASS1, CHECK-VAL) OUT TO THE
+000320*                      CDSCORE COPYBOOK SO OTHER VALIDATION
+000330*                      PROGRAMS CAN SHARE IT.
+000340*     08/09/2026  DL   NUM1/NUM2 ARE NOW SIGNED. RECORDS WHERE
+000350*                      EITHER ONE COMES IN NEGATIVE ARE A DATA-
+000360*                      ENTRY ERROR -- THEY ARE STAMPED WITH THE
+000370*                      NEG-NUM SENTINEL AND ROUTED TO CDERRF
+000380*                      INSTEAD OF REACHING THE PASS/FAIL CHECK.
+000390*     08/09/2026  DL   CLASS1 IS NOW CLASS-TESTED AND CHECKED
+000400*                      AGAINST THE APPROVED CATEGORY CODE TABLE.
+000410*                      REJECTS GO TO THE EXCEPTIONS REPORT
+000420*                      (CDEXCF) INSTEAD OF THE SCORING STEP.
+000430*     08/09/2026  DL   ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+000440*                      OVERNIGHT RUNS (CDCKPTF). A CHECKPOINT IS
+000450*                      TAKEN EVERY CD-CKPT-INTERVAL RECORDS; IF
+000460*                      THE JOB IS RESUBMITTED WITH A CHECKPOINT
+000470*                      STILL ON FILE, THE PROGRAM SKIPS PAST THE
+000480*                      ALREADY-SCORED RECORDS INSTEAD OF
+000490*                      RESCORING AND DOUBLE-POSTING THEM.
+000500*     08/09/2026  DL   ADDED AN AUDIT LOG (CDAUDF) OF EVERY
+000510*                      CHECK-VAL DISPOSITION -- INPUT VALUES,
+000520*                      CHECK-VAL, AND THE PASS/REVIEW/FAIL/
+000530*                      EXCEPTION RESULT -- FOR AUDITORS.
+000540*     08/09/2026  DL   ADDED A FAIL-ONLY EXTRACT FILE (CDFAILF)
+000550*                      FORMATTED FOR THE DOWNSTREAM CORRECTION/
+000560*                      RESUBMISSION PROGRAM.
+000570*     08/09/2026  DL   ONE TRANSACTION RECORD NOW CARRIES A WHOLE
+000580*                      ACCOUNTS NUM1-4/CLASS1/CHECK-VAL VALUE
+000590*                      SETS (CD-T-VALUE-SET, UP TO 10 PER
+000600*                      ACCOUNT) INSTEAD OF JUST ONE. THE SCORING
+000610*                      LOGIC NOW LOOPS OVER THE TABLE ONE VALUE
+000620*                      SET AT A TIME.
+000630*     08/09/2026  DL   ADDED A RECONCILIATION STEP (CDRECNF) THAT
+000640*                      COMPARES TODAYS PASS/FAIL TOTALS AGAINST
+000650*                      THE PRIOR RUNS AND WARNS ON THE SUMMARY
+000660*                      REPORT IF EITHER COUNT SWINGS MORE THAN
+000670*                      CD-RECON-THRESHOLD-PCT PERCENT.
+000680*     08/09/2026  DL   RESTRUCTURED THE WORK-FILE OPENS SO A
+000690*                      RESTART EXTENDS CDHOLDF, CDERRF, CDEXCF,
+000700*                      CDAUDF AND CDFAILF INSTEAD OF REOPENING
+000710*                      THEM OUTPUT AND TRUNCATING WHATEVER THE
+000720*                      PRIOR (ABENDED) RUN HAD ALREADY WRITTEN.
+000730*     08/09/2026  DL   MOVED THE CHECKPOINT WRITE IN 2000-PROCESS-
+000740*                      RECORDS TO AFTER THE ACCOUNT IS SCORED,
+000750*                      NOT BEFORE -- IT WAS TAKING CREDIT FOR AN
+000760*                      ACCOUNT AN ABEND COULD STILL LEAVE UNSCORED.
+000770*     08/09/2026  DL   CD-T-VALUE-SET-COUNT IS NOW RANGE-CHECKED
+000780*                      AGAINST THE 10-OCCURRENCE TABLE BEFORE THE
+000790*                      SCORING LOOP RUNS. AN OUT-OF-RANGE COUNT
+000800*                      NO LONGER READS PAST THE TABLE -- THE
+000810*                      ACCOUNT IS REJECTED TO THE EXCEPTIONS
+000820*                      REPORT INSTEAD.
+000830*     08/09/2026  DL   WIDENED CD-X-REASON TO PIC X(23) -- THE
+000840*                      CLASS CODE NOT APPROVED REASON TEXT WAS
+000850*                      GETTING CLIPPED AT 21 CHARACTERS.
+000860*     08/09/2026  DL   CD-HOLD-RECORD, CD-ERR-RECORD, CD-EXC-
+000870*                      RECORD, CD-AUD-RECORD AND CD-FAIL-RECORD
+000880*                      NOW COPY CDSCORE REPLACING INSTEAD OF
+000890*                      RETYPING THE NUM1-4/CLASS1/CHECK-VAL
+000900*                      SHAPE, SO THE FIELDS CANNOT DRIFT FROM THE
+000910*                      SCORING LAYOUT THE WAY CD-TRANS-RECORD
+000920*                      ONCE DID. CD-TRANS-RECORD ITSELF IS STILL
+000930*                      HAND-LAID-OUT -- ITS OCCURS 10 TABLE HAS NO
+000940*                      EQUIVALENT SHAPE IN CDSCORE TO COPY.
+000950*     08/09/2026  DL   ADDED CD-A-DATE TO THE AUDIT LOG RECORD,
+000960*                      STAMPED FROM A NEW CD-RUN-DATE (SET ONCE AT
+000970*                      INITIALIZATION VIA ACCEPT FROM DATE) SO AN
+000980*                      AUDITOR CAN TELL WHICH DAY'S RUN PRODUCED A
+000990*                      GIVEN LINE ONCE MORE THAN ONE DAY'S RECORDS
+001000*                      ARE ON CDAUDF.
+001010*     08/09/2026  DL   WIDENED CD-SL-COUNT ON THE SUMMARY REPORT
+001020*                      FROM PIC ZZZ,ZZ9 (6 DIGITS) TO
+001030*                      PIC Z,ZZZ,ZZ9 (7 DIGITS) TO MATCH THE
+001040*                      7-DIGIT COUNTERS MOVED INTO IT -- THE OLD
+001050*                      PICTURE SILENTLY DROPPED THE HIGH-ORDER
+001060*                      DIGIT OF ANY COUNT AT OR ABOVE 1,000,000.
+001070*----------------------------------------------------------------
+
+001080 ENVIRONMENT DIVISION.
+001090 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001110     SELECT CD-TRANS-FILE  ASSIGN TO CDTRANF
+001120         ORGANIZATION IS LINE SEQUENTIAL.
+001130     SELECT CD-RPT-FILE    ASSIGN TO CDRPTF
+001140         ORGANIZATION IS LINE SEQUENTIAL.
+001150     SELECT CD-HOLD-FILE   ASSIGN TO CDHOLDF
+001160         ORGANIZATION IS LINE SEQUENTIAL.
+001170     SELECT CD-ERR-FILE    ASSIGN TO CDERRF
+001180         ORGANIZATION IS LINE SEQUENTIAL.
+001190     SELECT CD-EXC-FILE    ASSIGN TO CDEXCF
+001200         ORGANIZATION IS LINE SEQUENTIAL.
+001210     SELECT CD-CKPT-FILE   ASSIGN TO CDCKPTF
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS CD-CKPT-STATUS.
+001240     SELECT CD-AUD-FILE    ASSIGN TO CDAUDF
+001250         ORGANIZATION IS LINE SEQUENTIAL.
+001260     SELECT CD-FAIL-FILE   ASSIGN TO CDFAILF
+001270         ORGANIZATION IS LINE SEQUENTIAL.
+001280     SELECT CD-RECON-FILE  ASSIGN TO CDRECNF
+001290         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS CD-RECON-STATUS.
+
+001310 DATA DIVISION.
+001320 FILE SECTION.
+001330* TRANSACTION FILE -- ONE RECORD PER ACCOUNT, HOLDING UP TO 10
+001340* NUM1/NUM2/NUM3/NUM4/CLASS1/CHECK-VAL VALUE SETS TO BE SCORED
+001350* FOR THAT ACCOUNT IN ONE PASS. CD-T-VALUE-SET-COUNT SAYS HOW
+001360* MANY OF THE 10 VALUE-SET SLOTS ARE ACTUALLY IN USE.
+001370* THIS RECORD IS HAND-LAID-OUT RATHER THAN COPIED FROM CDSCORE --
+001380* THE OCCURS 10 VALUE-SET TABLE HAS NO EQUIVALENT SHAPE IN THAT
+001390* COPYBOOK, WHICH DESCRIBES ONE VALUE SET, NOT A TABLE OF THEM.
+001400 FD  CD-TRANS-FILE.
+001410 01  CD-TRANS-RECORD.
+001420     05  CD-T-VALUE-SET-COUNT PIC 9(02).
+001430     05  CD-T-VALUE-SET OCCURS 10 TIMES.
+001440         10  CD-T-NUM1 PIC S9(09) SIGN IS LEADING SEPARATE.
+001450         10  CD-T-NUM2 PIC S9(09) SIGN IS LEADING SEPARATE.
+001460         10  CD-T-NUM3            PIC 9(05).
+001470         10  CD-T-NUM4            PIC 9(06).
+001480         10  CD-T-CLASS1          PIC X(09).
+001490         10  CD-T-CHECK-VAL       PIC 9(03).
+
+001500* END-OF-RUN PASS/FAIL/EXCEPTION SUMMARY REPORT.
+001510 FD  CD-RPT-FILE.
+001520 01  CD-RPT-RECORD        PIC X(80).
+
+001530* HOLD QUEUE -- BORDERLINE (REVIEW) RECORDS PULLED FOR MANUAL
+001540* LOOK INSTEAD OF BEING AUTO-FAILED.
+001550 FD  CD-HOLD-FILE.
+001560 COPY CDSCORE REPLACING
+001570         ==CD-SCORE-RECORD== BY ==CD-HOLD-RECORD==
+001580         ==NUM1==             BY ==CD-H-NUM1==
+001590         ==NUM2==             BY ==CD-H-NUM2==
+001600         ==NUM3==             BY ==CD-H-NUM3==
+001610         ==NUM4==             BY ==CD-H-NUM4==
+001620         ==CLASS1               PIC X(9) VALUE 'ABCD '==
+001630             BY ==CD-H-CLASS1          PIC X(9)==
+001640         ==CHECK-VAL==        BY ==CD-H-CHECK-VAL==
+001650         ==PASS==             BY ==CD-H-PASS==
+001660         ==REVIEW==           BY ==CD-H-REVIEW==
+001670         ==FAIL==             BY ==CD-H-FAIL==
+001680     ==01  NEG-NUM              PIC S9(9) VALUE -1234.== BY ==  ==
+001690         .
+
+001700* NEGATIVE-VALUE ERROR EXTRACT -- RECORDS WHERE NUM1 OR NUM2
+001710* CAME IN NEGATIVE, A DATA-ENTRY ERROR ON OUR INCOMING FEEDS.
+001720 FD  CD-ERR-FILE.
+001730 COPY CDSCORE REPLACING
+001740         ==CD-SCORE-RECORD== BY ==CD-ERR-RECORD==
+001750         ==NUM1==             BY ==CD-E-NUM1==
+001760         ==NUM2==             BY ==CD-E-NUM2==
+001770         ==NUM3==             BY ==CD-E-NUM3==
+001780         ==NUM4==             BY ==CD-E-NUM4==
+001790         ==CLASS1               PIC X(9) VALUE 'ABCD '==
+001800             BY ==CD-E-CLASS1          PIC X(9)==
+001810         ==CHECK-VAL==        BY ==CD-E-CHECK-VAL==
+001820         ==PASS==             BY ==CD-E-PASS==
+001830         ==REVIEW==           BY ==CD-E-REVIEW==
+001840         ==FAIL==             BY ==CD-E-FAIL==
+001850     ==01  NEG-NUM              PIC S9(9) VALUE -1234.== BY ==  ==
+001860         .
+001870     05  CD-E-SENTINEL        PIC S9(09) SIGN IS LEADING SEPARATE.
+
+001880* CLASSIFICATION EXCEPTIONS REPORT -- RECORDS WHOSE CLASS1 CODE
+001890* IS NOT ALPHABETIC OR IS NOT ON THE APPROVED CATEGORY LIST.
+001900 FD  CD-EXC-FILE.
+001910 COPY CDSCORE REPLACING
+001920         ==CD-SCORE-RECORD== BY ==CD-EXC-RECORD==
+001930         ==NUM1==             BY ==CD-X-NUM1==
+001940         ==NUM2==             BY ==CD-X-NUM2==
+001950         ==NUM3==             BY ==CD-X-NUM3==
+001960         ==NUM4==             BY ==CD-X-NUM4==
+001970         ==CLASS1               PIC X(9) VALUE 'ABCD '==
+001980             BY ==CD-X-CLASS1          PIC X(9)==
+001990         ==CHECK-VAL==        BY ==CD-X-CHECK-VAL==
+002000         ==PASS==             BY ==CD-X-PASS==
+002010         ==REVIEW==           BY ==CD-X-REVIEW==
+002020         ==FAIL==             BY ==CD-X-FAIL==
+002030     ==01  NEG-NUM              PIC S9(9) VALUE -1234.== BY ==  ==
+002040         .
+002050     05  CD-X-REASON          PIC X(23).
+
+002060* RESTART CHECKPOINT FILE -- HOLDS THE RECORD COUNT AND EVERY
+002070* PER-DISPOSITION COUNTER AS OF THE LAST CHECKPOINT TAKEN, SO A
+002080* RESTART PICKS UP THE END-OF-RUN TOTALS WHERE THE ABENDED RUN
+002090* LEFT THEM. EMPTY WHEN NO RESTART IS PENDING.
+002100 FD  CD-CKPT-FILE.
+002110 01  CD-CKPT-RECORD.
+002120     05  CD-CKPT-RECORD-COUNT PIC 9(07).
+002130     05  CD-CKPT-PASS-COUNT   PIC 9(07).
+002140     05  CD-CKPT-REVIEW-COUNT PIC 9(07).
+002150     05  CD-CKPT-FAIL-COUNT   PIC 9(07).
+002160     05  CD-CKPT-EXCEPTION-COUNT
+002170                              PIC 9(07).
+002180     05  CD-CKPT-NEG-ERROR-COUNT
+002190                              PIC 9(07).
+002200     05  CD-CKPT-CLASS-REJECT-COUNT
+002210                              PIC 9(07).
+002220     05  CD-CKPT-BAD-COUNT-REJECT-COUNT
+002230                              PIC 9(07).
+
+002240* AUDIT LOG -- ONE RECORD FOR EVERY DISPOSITION THE CHECK-VAL
+002250* TEST MAKES, FOR COMPLIANCE. CD-A-DATE CARRIES THE RUN DATE SO
+002260* AN AUDITOR CAN TELL WHICH DAY'S RUN PRODUCED A GIVEN LINE.
+002270 FD  CD-AUD-FILE.
+002280 COPY CDSCORE REPLACING
+002290         ==CD-SCORE-RECORD== BY ==CD-AUD-RECORD==
+002300         ==NUM1==             BY ==CD-A-NUM1==
+002310         ==NUM2==             BY ==CD-A-NUM2==
+002320         ==NUM3==             BY ==CD-A-NUM3==
+002330         ==NUM4==             BY ==CD-A-NUM4==
+002340         ==CLASS1               PIC X(9) VALUE 'ABCD '==
+002350             BY ==CD-A-CLASS1          PIC X(9)==
+002360         ==CHECK-VAL==        BY ==CD-A-CHECK-VAL==
+002370         ==PASS==             BY ==CD-A-PASS==
+002380         ==REVIEW==           BY ==CD-A-REVIEW==
+002390         ==FAIL==             BY ==CD-A-FAIL==
+002400     ==01  NEG-NUM              PIC S9(9) VALUE -1234.== BY ==  ==
+002410         .
+002420     05  CD-A-DISPOSITION     PIC X(09).
+002430     05  CD-A-DATE            PIC 9(08).
+
+002440* FAIL-ONLY EXTRACT -- HANDED OFF TO THE DOWNSTREAM CORRECTION/
+002450* RESUBMISSION PROGRAM FOR EVERY RECORD THAT FAILS CHECK-VAL.
+002460 FD  CD-FAIL-FILE.
+002470 COPY CDSCORE REPLACING
+002480         ==CD-SCORE-RECORD== BY ==CD-FAIL-RECORD==
+002490         ==NUM1==             BY ==CD-F-NUM1==
+002500         ==NUM2==             BY ==CD-F-NUM2==
+002510         ==NUM3==             BY ==CD-F-NUM3==
+002520         ==NUM4==             BY ==CD-F-NUM4==
+002530         ==CLASS1               PIC X(9) VALUE 'ABCD '==
+002540             BY ==CD-F-CLASS1          PIC X(9)==
+002550         ==CHECK-VAL==        BY ==CD-F-CHECK-VAL==
+002560         ==PASS==             BY ==CD-F-PASS==
+002570         ==REVIEW==           BY ==CD-F-REVIEW==
+002580         ==FAIL==             BY ==CD-F-FAIL==
+002590     ==01  NEG-NUM              PIC S9(9) VALUE -1234.== BY ==  ==
+002600         .
+
+002610* RECONCILIATION CONTROL FILE -- CARRIES THE PASS/FAIL TOTALS
+002620* FORWARD FROM ONE DAILY RUN TO THE NEXT SO TODAYS TOTALS CAN
+002630* BE CHECKED AGAINST YESTERDAYS.
+002640 FD  CD-RECON-FILE.
+002650 01  CD-RECON-RECORD.
+002660     05  CD-RECON-PASS-COUNT  PIC 9(07).
+002670     05  CD-RECON-FAIL-COUNT  PIC 9(07).
+
+002680 WORKING-STORAGE SECTION.
+002690* SCORING RECORD LAYOUT -- SHARED WITH OTHER VALIDATION
+002700* PROGRAMS THROUGH THE CDSCORE COPYBOOK.
+002710 COPY CDSCORE.
+002720* APPROVED CLASS1 CATEGORY CODES.
+002730 01  CD-APPROVED-CLASSES.
+002740     05  FILLER               PIC X(9) VALUE 'RETAIL   '.
+002750     05  FILLER               PIC X(9) VALUE 'WHOLESALE'.
+002760     05  FILLER               PIC X(9) VALUE 'SERVICE  '.
+002770     05  FILLER               PIC X(9) VALUE 'CORPORATE'.
+002780     05  FILLER               PIC X(9) VALUE 'GOVT     '.
+002790 01  CD-APPROVED-CLASS-TABLE REDEFINES CD-APPROVED-CLASSES.
+002800     05  CD-APPROVED-CLASS    PIC X(9) OCCURS 5 TIMES.
+002810 01  CD-CL-IDX            PIC 9(02) COMP.
+002820 01  CD-VS-IDX            PIC 9(02) COMP.
+002830 01  CD-CLASS-FOUND-SW    PIC X(01) VALUE 'N'.
+002840         88  CD-CLASS-FOUND       VALUE 'Y'.
+002850 01  CD-CLASS-REJECT-SW   PIC X(01) VALUE 'N'.
+002860         88  CD-CLASS-REJECTED    VALUE 'Y'.
+002870* RUN CONTROL SWITCHES AND COUNTERS.
+002880 01  CD-EOF-SW            PIC X(01) VALUE 'N'.
+002890         88  CD-EOF-YES           VALUE 'Y'.
+002900 01  CD-RUN-DATE          PIC 9(08) VALUE ZERO.
+002910 01  CD-RECORD-COUNT      PIC 9(07) COMP VALUE ZERO.
+002920 01  CD-PASS-COUNT        PIC 9(07) COMP VALUE ZERO.
+002930 01  CD-REVIEW-COUNT      PIC 9(07) COMP VALUE ZERO.
+002940 01  CD-FAIL-COUNT        PIC 9(07) COMP VALUE ZERO.
+002950 01  CD-EXCEPTION-COUNT   PIC 9(07) COMP VALUE ZERO.
+002960 01  CD-NEG-ERROR-COUNT   PIC 9(07) COMP VALUE ZERO.
+002970 01  CD-CLASS-REJECT-COUNT PIC 9(07) COMP VALUE ZERO.
+002980 01  CD-BAD-COUNT-REJECT-COUNT PIC 9(07) COMP VALUE ZERO.
+002990* CHECKPOINT/RESTART CONTROLS.
+003000 01  CD-CKPT-STATUS       PIC X(02) VALUE SPACES.
+003010 01  CD-CKPT-INTERVAL     PIC 9(05) COMP VALUE 1000.
+003020 01  CD-CKPT-QUOTIENT     PIC 9(07) COMP VALUE ZERO.
+003030 01  CD-CKPT-REMAINDER    PIC 9(05) COMP VALUE ZERO.
+003040 01  CD-RESTART-COUNT     PIC 9(07) COMP VALUE ZERO.
+003050 01  CD-SKIP-COUNT        PIC 9(07) COMP VALUE ZERO.
+003060* RECONCILIATION CONTROLS.
+003070 01  CD-RECON-STATUS      PIC X(02) VALUE SPACES.
+003080 01  CD-RECON-THRESHOLD-PCT PIC 9(03) COMP VALUE 20.
+003090 01  CD-PRIOR-PASS-COUNT  PIC 9(07) COMP VALUE ZERO.
+003100 01  CD-PRIOR-FAIL-COUNT  PIC 9(07) COMP VALUE ZERO.
+003110 01  CD-RECON-PASS-DELTA  PIC S9(07) COMP VALUE ZERO.
+003120 01  CD-RECON-FAIL-DELTA  PIC S9(07) COMP VALUE ZERO.
+003130 01  CD-RECON-FOUND-SW    PIC X(01) VALUE 'N'.
+003140         88  CD-RECON-PRIOR-FOUND    VALUE 'Y'.
+003150 01  CD-RECON-PASS-WARN-SW PIC X(01) VALUE 'N'.
+003160         88  CD-RECON-PASS-WARN      VALUE 'Y'.
+003170 01  CD-RECON-FAIL-WARN-SW PIC X(01) VALUE 'N'.
+003180         88  CD-RECON-FAIL-WARN      VALUE 'Y'.
+003190* STAGING AREA FOR THE NEXT AUDIT LOG RECORD.
+003200 01  CD-AUD-DISPOSITION   PIC X(09).
+003210* EDITED LINE USED TO BUILD THE SUMMARY REPORT.
+003220 01  CD-SUMMARY-LINE.
+003230     05  CD-SL-LABEL          PIC X(30).
+003240     05  CD-SL-COUNT          PIC Z,ZZZ,ZZ9.
+
+003250 PROCEDURE DIVISION.
+
+003260*----------------------------------------------------------------
+003270* 0000-MAINLINE
+003280*     DRIVES THE DAILY SCORING RUN FROM OPEN THROUGH CLOSE.
+003290*----------------------------------------------------------------
+003300 0000-MAINLINE.
+003310     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003320     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+003330         UNTIL CD-EOF-YES.
+003340     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+003350     STOP RUN.
+
+003360*----------------------------------------------------------------
+003370* 1000-INITIALIZE
+003380*     OPENS THE TRANSACTION FILE, CHECKS FOR A CHECKPOINT LEFT
+003390*     BY A PRIOR ABENDED RUN, AND PRIMES THE READ LOOP.
+003400*----------------------------------------------------------------
+003410 1000-INITIALIZE.
+003420     ACCEPT CD-RUN-DATE FROM DATE YYYYMMDD.
+003430     OPEN INPUT CD-TRANS-FILE.
+003440     PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT.
+003450     PERFORM 1055-OPEN-WORK-FILES THRU 1055-EXIT.
+003460     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+003470 1000-EXIT.
+003480     EXIT.
+
+003490*----------------------------------------------------------------
+003500* 1050-CHECK-FOR-RESTART
+003510*     LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN OF THIS JOB
+003520*     STEP THAT DID NOT REACH NORMAL END-OF-JOB. IF ONE IS
+003530*     FOUND, THE TRANSACTION FILE IS FAST-FORWARDED PAST THE
+003540*     RECORDS ALREADY SCORED SO THIS RUN PICKS UP WHERE THE
+003550*     PRIOR ONE LEFT OFF INSTEAD OF DOUBLE-POSTING THEM.
+003560*----------------------------------------------------------------
+003570 1050-CHECK-FOR-RESTART.
+003580     MOVE ZERO TO CD-RESTART-COUNT.
+003590     OPEN INPUT CD-CKPT-FILE.
+003600     IF CD-CKPT-STATUS = '00'
+003610         READ CD-CKPT-FILE
+003620             AT END
+003630                 MOVE ZERO TO CD-RESTART-COUNT
+003640             NOT AT END
+003650                 MOVE CD-CKPT-RECORD-COUNT TO CD-RESTART-COUNT
+003660                 MOVE CD-CKPT-PASS-COUNT TO CD-PASS-COUNT
+003670                 MOVE CD-CKPT-REVIEW-COUNT TO CD-REVIEW-COUNT
+003680                 MOVE CD-CKPT-FAIL-COUNT TO CD-FAIL-COUNT
+003690                 MOVE CD-CKPT-EXCEPTION-COUNT
+003700                     TO CD-EXCEPTION-COUNT
+003710                 MOVE CD-CKPT-NEG-ERROR-COUNT
+003720                     TO CD-NEG-ERROR-COUNT
+003730                 MOVE CD-CKPT-CLASS-REJECT-COUNT
+003740                     TO CD-CLASS-REJECT-COUNT
+003750                 MOVE CD-CKPT-BAD-COUNT-REJECT-COUNT
+003760                     TO CD-BAD-COUNT-REJECT-COUNT
+003770         END-READ
+003780         CLOSE CD-CKPT-FILE
+003790     END-IF.
+003800     IF CD-RESTART-COUNT > ZERO
+003810         DISPLAY 'RESTARTING PAST CHECKPOINT AT RECORD '
+003820             CD-RESTART-COUNT
+003830         PERFORM 1060-SKIP-TO-CHECKPOINT THRU 1060-EXIT
+003840     END-IF.
+003850 1050-EXIT.
+003860     EXIT.
+
+003870*----------------------------------------------------------------
+003880* 1055-OPEN-WORK-FILES
+003890*     OPENS THE FIVE DOWNSTREAM WORK FILES. A FRESH RUN OPENS
+003900*     THEM OUTPUT; A RESTART OPENS THEM EXTEND SO WHATEVER THE
+003910*     ABENDED RUN ALREADY WROTE IS NOT TRUNCATED.
+003920*----------------------------------------------------------------
+003930 1055-OPEN-WORK-FILES.
+003940     IF CD-RESTART-COUNT > ZERO
+003950         OPEN EXTEND CD-HOLD-FILE
+003960         OPEN EXTEND CD-ERR-FILE
+003970         OPEN EXTEND CD-EXC-FILE
+003980         OPEN EXTEND CD-AUD-FILE
+003990         OPEN EXTEND CD-FAIL-FILE
+004000     ELSE
+004010         OPEN OUTPUT CD-HOLD-FILE
+004020         OPEN OUTPUT CD-ERR-FILE
+004030         OPEN OUTPUT CD-EXC-FILE
+004040         OPEN OUTPUT CD-AUD-FILE
+004050         OPEN OUTPUT CD-FAIL-FILE
+004060     END-IF.
+004070 1055-EXIT.
+004080     EXIT.
+
+004090*----------------------------------------------------------------
+004100* 1060-SKIP-TO-CHECKPOINT
+004110*     RE-READS AND DISCARDS TRANSACTION RECORDS ALREADY SCORED
+004120*     BY THE PRIOR RUN, UP TO THE LAST CHECKPOINT TAKEN.
+004130*----------------------------------------------------------------
+004140 1060-SKIP-TO-CHECKPOINT.
+004150     MOVE ZERO TO CD-SKIP-COUNT.
+004160     PERFORM 1065-SKIP-ONE-RECORD THRU 1065-EXIT
+004170         UNTIL CD-EOF-YES OR CD-SKIP-COUNT >= CD-RESTART-COUNT.
+004180     IF CD-SKIP-COUNT < CD-RESTART-COUNT
+004190         DISPLAY 'CHECKPOINT AT RECORD ' CD-RESTART-COUNT
+004200             ' IS PAST THE END OF TODAY''S TRANSACTION FILE.'
+004210         DISPLAY 'CDCKPTF DOES NOT MATCH CDTRANF -- VERIFY THE'
+004220             ' TRANSACTION FILE BEFORE RESUBMITTING.'
+004230         MOVE 16 TO RETURN-CODE
+004240         STOP RUN
+004250     END-IF.
+004260     MOVE CD-RESTART-COUNT TO CD-RECORD-COUNT.
+004270 1060-EXIT.
+004280     EXIT.
+
+004290*----------------------------------------------------------------
+004300* 1065-SKIP-ONE-RECORD
+004310*     READS ONE TRANSACTION RECORD WITHOUT SCORING IT.
+004320*----------------------------------------------------------------
+004330 1065-SKIP-ONE-RECORD.
+004340     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+004350     ADD 1 TO CD-SKIP-COUNT.
+004360 1065-EXIT.
+004370     EXIT.
+
+004380*----------------------------------------------------------------
+004390* 2000-PROCESS-RECORDS
+004400*     RUNS EVERY VALUE SET ON ONE ACCOUNTS TRANSACTION RECORD
+004410*     THROUGH THE SCORING LOGIC, TAKES A CHECKPOINT ON THE
+004420*     INTERVAL, THEN READS THE NEXT ACCOUNT.
+004430*----------------------------------------------------------------
+004440 2000-PROCESS-RECORDS.
+004450     ADD 1 TO CD-RECORD-COUNT.
+004460     IF CD-T-VALUE-SET-COUNT > 10
+004470         PERFORM 2005-REJECT-BAD-COUNT THRU 2005-EXIT
+004480     ELSE
+004490         PERFORM 2010-PROCESS-VALUE-SET THRU 2010-EXIT
+004500             VARYING CD-VS-IDX FROM 1 BY 1
+004510             UNTIL CD-VS-IDX > CD-T-VALUE-SET-COUNT
+004520     END-IF.
+004530     DIVIDE CD-RECORD-COUNT BY CD-CKPT-INTERVAL
+004540         GIVING CD-CKPT-QUOTIENT REMAINDER CD-CKPT-REMAINDER.
+004550     IF CD-CKPT-REMAINDER = ZERO
+004560         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+004570     END-IF.
+004580     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+004590 2000-EXIT.
+004600     EXIT.
+
+004610*----------------------------------------------------------------
+004620* 2005-REJECT-BAD-COUNT
+004630*     CD-T-VALUE-SET-COUNT CAME IN LARGER THAN THE 10-OCCURRENCE
+004640*     VALUE-SET TABLE THIS RECORD ACTUALLY HAS. SCORING EVEN ONE
+004650*     VALUE SET OFF SUCH A RECORD WOULD RUN THE VARYING LOOP PAST
+004660*     THE TABLE, SO THE WHOLE ACCOUNT IS REJECTED TO THE
+004670*     EXCEPTIONS REPORT INSTEAD OF BEING SCORED AT ALL.
+004680*----------------------------------------------------------------
+004690 2005-REJECT-BAD-COUNT.
+004700     ADD 1 TO CD-BAD-COUNT-REJECT-COUNT.
+004710     MOVE CD-T-NUM1 (1)      TO CD-X-NUM1.
+004720     MOVE CD-T-NUM2 (1)      TO CD-X-NUM2.
+004730     MOVE CD-T-NUM3 (1)      TO CD-X-NUM3.
+004740     MOVE CD-T-NUM4 (1)      TO CD-X-NUM4.
+004750     MOVE CD-T-CLASS1 (1)    TO CD-X-CLASS1.
+004760     MOVE CD-T-CHECK-VAL (1) TO CD-X-CHECK-VAL.
+004770     MOVE 'VALUE-SET COUNT INVALID' TO CD-X-REASON.
+004780     WRITE CD-EXC-RECORD.
+004790     DISPLAY 'ACCOUNT ' CD-RECORD-COUNT ' -- VALUE-SET COUNT '
+004800     CD-T-VALUE-SET-COUNT ' EXCEEDS TABLE SIZE: RECORD REJECTED'.
+004810 2005-EXIT.
+004820     EXIT.
+
+004830*----------------------------------------------------------------
+004840* 2010-PROCESS-VALUE-SET
+004850*     RUNS ONE VALUE SET FROM THE CURRENT ACCOUNTS TRANSACTION
+004860*     RECORD THROUGH THE CLASS1 EDIT, THE NEGATIVE-NUMBER EDIT,
+004870*     AND (IF BOTH PASS) THE PASS/REVIEW/FAIL SCORE.
+004880*----------------------------------------------------------------
+004890 2010-PROCESS-VALUE-SET.
+004900     MOVE CD-T-NUM1 (CD-VS-IDX)      TO NUM1.
+004910     MOVE CD-T-NUM2 (CD-VS-IDX)      TO NUM2.
+004920     MOVE CD-T-NUM3 (CD-VS-IDX)      TO NUM3.
+004930     MOVE CD-T-NUM4 (CD-VS-IDX)      TO NUM4.
+004940     MOVE CD-T-CLASS1 (CD-VS-IDX)    TO CLASS1.
+004950     MOVE CD-T-CHECK-VAL (CD-VS-IDX) TO CHECK-VAL.
+004960     MOVE 'N'            TO CD-CLASS-REJECT-SW.
+004970     PERFORM 2040-EDIT-CLASS THRU 2040-EXIT.
+004980     IF CD-CLASS-REJECTED
+004990         GO TO 2010-EXIT.
+005000     IF NUM1 IS NEGATIVE OR NUM2 IS NEGATIVE
+005010         PERFORM 2050-WRITE-NEG-ERROR THRU 2050-EXIT
+005020         GO TO 2010-EXIT.
+005030     PERFORM 2100-SCORE-RECORD THRU 2100-EXIT.
+005040 2010-EXIT.
+005050     EXIT.
+
+005060*----------------------------------------------------------------
+005070* 2040-EDIT-CLASS
+005080*     CLASS1 MUST BE ALPHABETIC AND ON THE APPROVED CATEGORY
+005090*     LIST. RECORDS THAT FAIL EITHER TEST GO TO THE EXCEPTIONS
+005100*     REPORT INSTEAD OF THE PASS/FAIL SCORING STEP.
+005110*----------------------------------------------------------------
+005120 2040-EDIT-CLASS.
+005130     IF CLASS1 IS NOT ALPHABETIC
+005140         MOVE 'NON-ALPHABETIC CLASS' TO CD-X-REASON
+005150         PERFORM 2049-WRITE-CLASS-EXCEPTION THRU 2049-EXIT
+005160         GO TO 2040-EXIT.
+005170     MOVE 'N' TO CD-CLASS-FOUND-SW.
+005180     PERFORM 2045-SEARCH-CLASS-TABLE THRU 2045-EXIT
+005190         VARYING CD-CL-IDX FROM 1 BY 1
+005200         UNTIL CD-CL-IDX > 5 OR CD-CLASS-FOUND.
+005210     IF NOT CD-CLASS-FOUND
+005220         MOVE 'CLASS CODE NOT APPROVED' TO CD-X-REASON
+005230         PERFORM 2049-WRITE-CLASS-EXCEPTION THRU 2049-EXIT.
+005240 2040-EXIT.
+005250     EXIT.
+
+005260*----------------------------------------------------------------
+005270* 2045-SEARCH-CLASS-TABLE
+005280*     TESTS ONE APPROVED-CLASS TABLE ENTRY AGAINST CLASS1.
+005290*----------------------------------------------------------------
+005300 2045-SEARCH-CLASS-TABLE.
+005310     IF CD-APPROVED-CLASS (CD-CL-IDX) = CLASS1
+005320         MOVE 'Y' TO CD-CLASS-FOUND-SW.
+005330 2045-EXIT.
+005340     EXIT.
+
+005350*----------------------------------------------------------------
+005360* 2049-WRITE-CLASS-EXCEPTION
+005370*     WRITES ONE REJECTED CLASS1 RECORD TO THE EXCEPTIONS REPORT.
+005380*----------------------------------------------------------------
+005390 2049-WRITE-CLASS-EXCEPTION.
+005400     MOVE 'Y' TO CD-CLASS-REJECT-SW.
+005410     ADD 1 TO CD-CLASS-REJECT-COUNT.
+005420     MOVE NUM1               TO CD-X-NUM1.
+005430     MOVE NUM2               TO CD-X-NUM2.
+005440     MOVE NUM3               TO CD-X-NUM3.
+005450     MOVE NUM4               TO CD-X-NUM4.
+005460     MOVE CLASS1             TO CD-X-CLASS1.
+005470     MOVE CHECK-VAL          TO CD-X-CHECK-VAL.
+005480     WRITE CD-EXC-RECORD.
+005490     DISPLAY 'ACCOUNT ' CD-RECORD-COUNT ' VALUE-SET ' CD-VS-IDX
+005500         ' -- CLASS EXCEPTION: ' CD-X-REASON.
+005510 2049-EXIT.
+005520     EXIT.
+
+005530*----------------------------------------------------------------
+005540* 2050-WRITE-NEG-ERROR
+005550*     A NEGATIVE NUM1 OR NUM2 IS ALWAYS A DATA-ENTRY ERROR ON
+005560*     OUR INCOMING FEEDS. STAMP THE RECORD WITH THE NEG-NUM
+005570*     SENTINEL AND ROUTE IT TO THE ERROR FILE INSTEAD OF LETTING
+005580*     IT REACH THE PASS/FAIL CHECK.
+005590*----------------------------------------------------------------
+005600 2050-WRITE-NEG-ERROR.
+005610     ADD 1 TO CD-NEG-ERROR-COUNT.
+005620     MOVE NUM1               TO CD-E-NUM1.
+005630     MOVE NUM2               TO CD-E-NUM2.
+005640     MOVE NUM3               TO CD-E-NUM3.
+005650     MOVE NUM4               TO CD-E-NUM4.
+005660     MOVE CLASS1             TO CD-E-CLASS1.
+005670     MOVE CHECK-VAL          TO CD-E-CHECK-VAL.
+005680     MOVE NEG-NUM            TO CD-E-SENTINEL.
+005690     WRITE CD-ERR-RECORD.
+005700     DISPLAY 'ACCOUNT ' CD-RECORD-COUNT ' VALUE-SET ' CD-VS-IDX
+005710         ' -- NEGATIVE VALUE: SENT TO ERROR FILE'.
+005720 2050-EXIT.
+005730     EXIT.
+
+005740*----------------------------------------------------------------
+005750* 2100-SCORE-RECORD
+005760*     TESTS CHECK-VAL AGAINST THE PASS/REVIEW/FAIL 88-LEVELS.
+005770*----------------------------------------------------------------
+005780 2100-SCORE-RECORD.
+005790     EVALUATE TRUE
+005800         WHEN PASS
+005810             ADD 1 TO CD-PASS-COUNT
+005820             MOVE 'PASS'             TO CD-AUD-DISPOSITION
+005830             DISPLAY 'ACCOUNT ' CD-RECORD-COUNT
+005840                 ' VALUE-SET ' CD-VS-IDX
+005850                 ' -- PASS'
+005860         WHEN REVIEW
+005870             ADD 1 TO CD-REVIEW-COUNT
+005880             MOVE 'REVIEW'           TO CD-AUD-DISPOSITION
+005890             MOVE NUM1               TO CD-H-NUM1
+005900             MOVE NUM2               TO CD-H-NUM2
+005910             MOVE NUM3               TO CD-H-NUM3
+005920             MOVE NUM4               TO CD-H-NUM4
+005930             MOVE CLASS1             TO CD-H-CLASS1
+005940             MOVE CHECK-VAL          TO CD-H-CHECK-VAL
+005950             WRITE CD-HOLD-RECORD
+005960             DISPLAY 'ACCOUNT ' CD-RECORD-COUNT
+005970                 ' VALUE-SET ' CD-VS-IDX
+005980                 ' -- REVIEW: SENT TO HOLD QUEUE'
+005990         WHEN FAIL
+006000             ADD 1 TO CD-FAIL-COUNT
+006010             MOVE 'FAIL'             TO CD-AUD-DISPOSITION
+006020             MOVE NUM1               TO CD-F-NUM1
+006030             MOVE NUM2               TO CD-F-NUM2
+006040             MOVE NUM3               TO CD-F-NUM3
+006050             MOVE NUM4               TO CD-F-NUM4
+006060             MOVE CLASS1             TO CD-F-CLASS1
+006070             MOVE CHECK-VAL          TO CD-F-CHECK-VAL
+006080             WRITE CD-FAIL-RECORD
+006090             DISPLAY 'ACCOUNT ' CD-RECORD-COUNT
+006100                 ' VALUE-SET ' CD-VS-IDX
+006110                 ' -- FAIL'
+006120         WHEN OTHER
+006130             ADD 1 TO CD-EXCEPTION-COUNT
+006140             MOVE 'EXCEPTION'        TO CD-AUD-DISPOSITION
+006150             DISPLAY 'ACCOUNT ' CD-RECORD-COUNT
+006160                 ' VALUE-SET ' CD-VS-IDX
+006170                 ' -- CHECK-VAL OUT OF RANGE: ' CHECK-VAL
+006180     END-EVALUATE.
+006190     PERFORM 2190-WRITE-AUDIT-REC THRU 2190-EXIT.
+006200 2100-EXIT.
+006210     EXIT.
+
+006220*----------------------------------------------------------------
+006230* 2190-WRITE-AUDIT-REC
+006240*     LOGS THE INPUT VALUES, THE CHECK-VAL, AND THE DISPOSITION
+006250*     JUST DECIDED BY 2100-SCORE-RECORD TO THE AUDIT FILE.
+006260*----------------------------------------------------------------
+006270 2190-WRITE-AUDIT-REC.
+006280     MOVE NUM1               TO CD-A-NUM1.
+006290     MOVE NUM2               TO CD-A-NUM2.
+006300     MOVE NUM3               TO CD-A-NUM3.
+006310     MOVE NUM4               TO CD-A-NUM4.
+006320     MOVE CLASS1             TO CD-A-CLASS1.
+006330     MOVE CHECK-VAL          TO CD-A-CHECK-VAL.
+006340     MOVE CD-AUD-DISPOSITION TO CD-A-DISPOSITION.
+006350     MOVE CD-RUN-DATE        TO CD-A-DATE.
+006360     WRITE CD-AUD-RECORD.
+006370 2190-EXIT.
+006380     EXIT.
+
+006390*----------------------------------------------------------------
+006400* 2800-WRITE-CHECKPOINT
+006410*     RECORDS HOW FAR THE RUN HAS GOTTEN SO A RESTART AFTER AN
+006420*     ABEND CAN PICK UP HERE INSTEAD OF FROM THE BEGINNING.
+006430*----------------------------------------------------------------
+006440 2800-WRITE-CHECKPOINT.
+006450     OPEN OUTPUT CD-CKPT-FILE.
+006460     MOVE CD-RECORD-COUNT TO CD-CKPT-RECORD-COUNT.
+006470     MOVE CD-PASS-COUNT TO CD-CKPT-PASS-COUNT.
+006480     MOVE CD-REVIEW-COUNT TO CD-CKPT-REVIEW-COUNT.
+006490     MOVE CD-FAIL-COUNT TO CD-CKPT-FAIL-COUNT.
+006500     MOVE CD-EXCEPTION-COUNT TO CD-CKPT-EXCEPTION-COUNT.
+006510     MOVE CD-NEG-ERROR-COUNT TO CD-CKPT-NEG-ERROR-COUNT.
+006520     MOVE CD-CLASS-REJECT-COUNT TO CD-CKPT-CLASS-REJECT-COUNT.
+006530     MOVE CD-BAD-COUNT-REJECT-COUNT
+006540         TO CD-CKPT-BAD-COUNT-REJECT-COUNT.
+006550     WRITE CD-CKPT-RECORD.
+006560     CLOSE CD-CKPT-FILE.
+006570     DISPLAY 'CHECKPOINT TAKEN AT RECORD ' CD-RECORD-COUNT.
+006580 2800-EXIT.
+006590     EXIT.
+
+006600*----------------------------------------------------------------
+006610* 2900-READ-TRANS
+006620*     READS ONE TRANSACTION RECORD, SETTING THE EOF SWITCH
+006630*     WHEN THE FILE IS EXHAUSTED.
+006640*----------------------------------------------------------------
+006650 2900-READ-TRANS.
+006660     READ CD-TRANS-FILE
+006670         AT END MOVE 'Y' TO CD-EOF-SW.
+006680 2900-EXIT.
+006690     EXIT.
+
+006700*----------------------------------------------------------------
+006710* 3000-TERMINATE
+006720*     PRINTS THE SUMMARY REPORT AND CLOSES THE TRANSACTION FILE.
+006730*----------------------------------------------------------------
+006740 3000-TERMINATE.
+006750     PERFORM 3100-PRINT-SUMMARY THRU 3100-EXIT.
+006760     PERFORM 3150-RECONCILE-TOTALS THRU 3150-EXIT.
+006770     PERFORM 3050-CLEAR-CHECKPOINT THRU 3050-EXIT.
+006780     CLOSE CD-TRANS-FILE.
+006790     CLOSE CD-HOLD-FILE.
+006800     CLOSE CD-ERR-FILE.
+006810     CLOSE CD-EXC-FILE.
+006820     CLOSE CD-AUD-FILE.
+006830     CLOSE CD-FAIL-FILE.
+006840 3000-EXIT.
+006850     EXIT.
+
+006860*----------------------------------------------------------------
+006870* 3050-CLEAR-CHECKPOINT
+006880*     THE RUN REACHED NORMAL END-OF-JOB, SO THE CHECKPOINT FILE
+006890*     IS EMPTIED OUT -- THE NEXT RUN OF THIS JOB IS A FRESH
+006900*     DAILY FILE, NOT A RESTART.
+006910*----------------------------------------------------------------
+006920 3050-CLEAR-CHECKPOINT.
+006930     OPEN OUTPUT CD-CKPT-FILE.
+006940     CLOSE CD-CKPT-FILE.
+006950 3050-EXIT.
+006960     EXIT.
+
+006970*----------------------------------------------------------------
+006980* 3100-PRINT-SUMMARY
+006990*     WRITES THE ONE-PAGE END-OF-RUN PASS/FAIL/EXCEPTION TALLY.
+007000*----------------------------------------------------------------
+007010 3100-PRINT-SUMMARY.
+007020     OPEN OUTPUT CD-RPT-FILE.
+007030     MOVE 'CONDITIONALS -- DAILY SCORING SUMMARY' TO CD-RPT-RECORD.
+007040     WRITE CD-RPT-RECORD.
+007050     MOVE SPACES               TO CD-RPT-RECORD.
+007060     WRITE CD-RPT-RECORD.
+007070     MOVE 'RECORDS READ'       TO CD-SL-LABEL.
+007080     MOVE CD-RECORD-COUNT      TO CD-SL-COUNT.
+007090     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007100     WRITE CD-RPT-RECORD.
+007110     MOVE 'PASS'               TO CD-SL-LABEL.
+007120     MOVE CD-PASS-COUNT        TO CD-SL-COUNT.
+007130     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007140     WRITE CD-RPT-RECORD.
+007150     MOVE 'REVIEW (HOLD QUEUE)' TO CD-SL-LABEL.
+007160     MOVE CD-REVIEW-COUNT      TO CD-SL-COUNT.
+007170     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007180     WRITE CD-RPT-RECORD.
+007190     MOVE 'FAIL'               TO CD-SL-LABEL.
+007200     MOVE CD-FAIL-COUNT        TO CD-SL-COUNT.
+007210     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007220     WRITE CD-RPT-RECORD.
+007230     MOVE 'EXCEPTIONS (OUT OF RANGE)' TO CD-SL-LABEL.
+007240     MOVE CD-EXCEPTION-COUNT   TO CD-SL-COUNT.
+007250     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007260     WRITE CD-RPT-RECORD.
+007270     MOVE 'NEGATIVE VALUE ERRORS' TO CD-SL-LABEL.
+007280     MOVE CD-NEG-ERROR-COUNT   TO CD-SL-COUNT.
+007290     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007300     WRITE CD-RPT-RECORD.
+007310     MOVE 'CLASS REJECTS'      TO CD-SL-LABEL.
+007320     MOVE CD-CLASS-REJECT-COUNT TO CD-SL-COUNT.
+007330     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007340     WRITE CD-RPT-RECORD.
+007350     MOVE 'VALUE-SET COUNT REJECTS' TO CD-SL-LABEL.
+007360     MOVE CD-BAD-COUNT-REJECT-COUNT TO CD-SL-COUNT.
+007370     MOVE CD-SUMMARY-LINE      TO CD-RPT-RECORD.
+007380     WRITE CD-RPT-RECORD.
+007390     CLOSE CD-RPT-FILE.
+007400 3100-EXIT.
+007410     EXIT.
+
+007420*----------------------------------------------------------------
+007430* 3150-RECONCILE-TOTALS
+007440*     COMPARES TODAYS PASS/FAIL TOTALS AGAINST THE PRIOR RUNS,
+007450*     APPENDS THE RESULT TO THE SUMMARY REPORT, AND CARRIES
+007460*     TODAYS TOTALS FORWARD TO TOMORROW'S CDRECNF.
+007470*----------------------------------------------------------------
+007480 3150-RECONCILE-TOTALS.
+007490     PERFORM 3160-READ-PRIOR-TOTALS THRU 3160-EXIT.
+007500     OPEN EXTEND CD-RPT-FILE.
+007510     PERFORM 3170-WRITE-RECONCILIATION THRU 3170-EXIT.
+007520     CLOSE CD-RPT-FILE.
+007530     PERFORM 3180-WRITE-RECON-FILE THRU 3180-EXIT.
+007540 3150-EXIT.
+007550     EXIT.
+
+007560*----------------------------------------------------------------
+007570* 3160-READ-PRIOR-TOTALS
+007580*     LOOKS FOR TOTALS LEFT BY THE PRIOR RUN OF THIS JOB. NONE
+007590*     ARE FOUND THE FIRST TIME THIS JOB EVER RUNS.
+007600*----------------------------------------------------------------
+007610 3160-READ-PRIOR-TOTALS.
+007620     MOVE 'N' TO CD-RECON-FOUND-SW.
+007630     MOVE ZERO TO CD-PRIOR-PASS-COUNT.
+007640     MOVE ZERO TO CD-PRIOR-FAIL-COUNT.
+007650     OPEN INPUT CD-RECON-FILE.
+007660     IF CD-RECON-STATUS = '00'
+007670         READ CD-RECON-FILE
+007680             AT END
+007690                 MOVE ZERO TO CD-PRIOR-PASS-COUNT
+007700                 MOVE ZERO TO CD-PRIOR-FAIL-COUNT
+007710             NOT AT END
+007720                 MOVE CD-RECON-PASS-COUNT TO CD-PRIOR-PASS-COUNT
+007730                 MOVE CD-RECON-FAIL-COUNT TO CD-PRIOR-FAIL-COUNT
+007740                 MOVE 'Y' TO CD-RECON-FOUND-SW
+007750         END-READ
+007760         CLOSE CD-RECON-FILE
+007770     END-IF.
+007780 3160-EXIT.
+007790     EXIT.
+
+007800*----------------------------------------------------------------
+007810* 3170-WRITE-RECONCILIATION
+007820*     APPENDS THE RECONCILIATION SECTION TO THE SUMMARY REPORT
+007830*     AND FLAGS EITHER COUNT THAT SWUNG MORE THAN
+007840*     CD-RECON-THRESHOLD-PCT PERCENT FROM THE PRIOR RUN.
+007850*----------------------------------------------------------------
+007860 3170-WRITE-RECONCILIATION.
+007870     MOVE 'N' TO CD-RECON-PASS-WARN-SW.
+007880     MOVE 'N' TO CD-RECON-FAIL-WARN-SW.
+007890     MOVE SPACES TO CD-RPT-RECORD.
+007900     WRITE CD-RPT-RECORD.
+007910     MOVE 'RECONCILIATION VS PRIOR RUN' TO CD-RPT-RECORD.
+007920     WRITE CD-RPT-RECORD.
+007930     IF NOT CD-RECON-PRIOR-FOUND
+007940         MOVE 'NO PRIOR RUN DATA -- RECONCILIATION SKIPPED'
+007950             TO CD-RPT-RECORD
+007960         WRITE CD-RPT-RECORD
+007970         GO TO 3170-EXIT
+007980     END-IF.
+007990     MOVE 'PRIOR PASS COUNT'      TO CD-SL-LABEL.
+008000     MOVE CD-PRIOR-PASS-COUNT     TO CD-SL-COUNT.
+008010     MOVE CD-SUMMARY-LINE         TO CD-RPT-RECORD.
+008020     WRITE CD-RPT-RECORD.
+008030     MOVE 'PRIOR FAIL COUNT'      TO CD-SL-LABEL.
+008040     MOVE CD-PRIOR-FAIL-COUNT     TO CD-SL-COUNT.
+008050     MOVE CD-SUMMARY-LINE         TO CD-RPT-RECORD.
+008060     WRITE CD-RPT-RECORD.
+008070     IF CD-PRIOR-PASS-COUNT > ZERO
+008080         COMPUTE CD-RECON-PASS-DELTA =
+008090             CD-PASS-COUNT - CD-PRIOR-PASS-COUNT
+008100         IF CD-RECON-PASS-DELTA < ZERO
+008110             COMPUTE CD-RECON-PASS-DELTA =
+008120             ZERO - CD-RECON-PASS-DELTA
+008130         END-IF
+008140         IF CD-RECON-PASS-DELTA * 100 >
+008150             CD-RECON-THRESHOLD-PCT * CD-PRIOR-PASS-COUNT
+008160             MOVE 'Y' TO CD-RECON-PASS-WARN-SW
+008170         END-IF
+008180     END-IF.
+008190     IF CD-PRIOR-FAIL-COUNT > ZERO
+008200         COMPUTE CD-RECON-FAIL-DELTA =
+008210             CD-FAIL-COUNT - CD-PRIOR-FAIL-COUNT
+008220         IF CD-RECON-FAIL-DELTA < ZERO
+008230             COMPUTE CD-RECON-FAIL-DELTA =
+008240             ZERO - CD-RECON-FAIL-DELTA
+008250         END-IF
+008260         IF CD-RECON-FAIL-DELTA * 100 >
+008270             CD-RECON-THRESHOLD-PCT * CD-PRIOR-FAIL-COUNT
+008280             MOVE 'Y' TO CD-RECON-FAIL-WARN-SW
+008290         END-IF
+008300     END-IF.
+008310     IF CD-RECON-PASS-WARN
+008320         MOVE '*** WARNING - PASS SWING EXCEEDS LIMIT ***'
+008330             TO CD-RPT-RECORD
+008340         WRITE CD-RPT-RECORD
+008350         DISPLAY 'WARNING -- PASS SWING EXCEEDS RECON LIMIT'
+008360     END-IF.
+008370     IF CD-RECON-FAIL-WARN
+008380         MOVE '*** WARNING - FAIL SWING EXCEEDS LIMIT ***'
+008390             TO CD-RPT-RECORD
+008400         WRITE CD-RPT-RECORD
+008410         DISPLAY 'WARNING -- FAIL SWING EXCEEDS RECON LIMIT'
+008420     END-IF.
+008430 3170-EXIT.
+008440     EXIT.
+
+008450*----------------------------------------------------------------
+008460* 3180-WRITE-RECON-FILE
+008470*     CARRIES TODAYS PASS/FAIL TOTALS FORWARD TO CDRECNF SO
+008480*     TOMORROW'S RUN HAS SOMETHING TO RECONCILE AGAINST.
+008490*----------------------------------------------------------------
+008500 3180-WRITE-RECON-FILE.
+008510     OPEN OUTPUT CD-RECON-FILE.
+008520     MOVE CD-PASS-COUNT TO CD-RECON-PASS-COUNT.
+008530     MOVE CD-FAIL-COUNT TO CD-RECON-FAIL-COUNT.
+008540     WRITE CD-RECON-RECORD.
+008550     CLOSE CD-RECON-FILE.
+008560 3180-EXIT.
+008570     EXIT.
