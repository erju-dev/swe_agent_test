@@ -0,0 +1,26 @@
+000010*----------------------------------------------------------------
+000020* CDSCORE.CPY
+000030*
+000040* SHARED SCORING RECORD LAYOUT -- NUM1/NUM2/NUM3/NUM4/CLASS1/
+000050* CHECK-VAL AND THE NEGATIVE-NUMBER SENTINEL, PULLED OUT OF
+000060* CONDITIONALS SO EVERY VALIDATION PROGRAM WORKING AGAINST THIS
+000070* RECORD SHARES ONE DEFINITION INSTEAD OF RETYPING IT.
+000080*
+000090* MAINTENANCE HISTORY.
+000100*     08/09/2026  DL   ORIGINAL COPYBOOK, MOVED OUT OF
+000110*                      CONDITIONALS WORKING-STORAGE.
+000115*     08/09/2026  DL   MADE NUM1/NUM2 SIGNED SO A NEGATIVE
+000116*                      DATA-ENTRY ERROR CAN ACTUALLY BE DETECTED.
+000120*----------------------------------------------------------------
+000130 01  CD-SCORE-RECORD.
+000140     05  NUM1                 PIC S9(9) SIGN IS LEADING SEPARATE.
+000150     05  NUM2                 PIC S9(9) SIGN IS LEADING SEPARATE.
+000160     05  NUM3                 PIC 9(5).
+000170     05  NUM4                 PIC 9(6).
+000180     05  CLASS1               PIC X(9) VALUE 'ABCD '.
+000190     05  CHECK-VAL            PIC 9(3).
+000200         88  PASS                 VALUES ARE 046 THRU 100.
+000210         88  REVIEW               VALUES ARE 035 THRU 045.
+000220         88  FAIL                 VALUES ARE 000 THRU 034.
+000230* A POSITIVE AND A NEGATIVE NUMBER TO CHECK.
+000240 01  NEG-NUM              PIC S9(9) VALUE -1234.
